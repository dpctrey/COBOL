@@ -3,134 +3,384 @@
        AUTHOR.     JENSEN.
       **********************************************************
       *  This program reads data from an external data file
-      *  and adds the number of boxes sold of samoas and mints
-      *  for each girl scout
+      *  and adds up the number of boxes sold of each cookie
+      *  variety for every girl scout in the troop.  Scouts are
+      *  then ranked on a leaderboard in descending order by
+      *  total boxes sold, and a troop grand total is printed.
       *
-      *  INPUT:  name, number of samoas and mints cookies
+      *  INPUT:  scout name, troop number, and the number of
+      *          boxes sold of each cookie variety
       *
-      *  OUTPUT: name and original amount read in and total sold
+      *  OUTPUT: a leaderboard ranking every scout by total
+      *          boxes sold, plus the troop grand total
       *
-      *  CALCULATIONS: TOTAL = MINTS + SAMOA.
+      *          On completion, one record is appended to the
+      *          batch audit log (BATCHAUD.DAT) giving the job
+      *          start/end date and time, records read and
+      *          written, and the completion status for this
+      *          run (see AUDITREC copybook).  The batch driver
+      *          (BATCHDRV) reads this log back after running
+      *          SAMPLCOB and STUDENT to produce a job-level
+      *          audit report for the whole batch window.
       *
-      *LAB INSTRUCTIONS:
-      *    YOU ARE TO FIND ANY ERRORS WHICH I MAY HAVE PUT IN THE
-      *    PROGRAM.  YOU ARE TO ALSO LOOK FOR ANY COMMENTS I
-      *    HAVE INCLUDED WHICH ARE INSTRUCTIONS.  THESE INSTRUCTIONS
-      *    WILL TELL YOU WHAT YOU NEED TO INCLUDE IN YOUR PROGRAM
-      *    TO MAKE IT WORK.
+      *  CALCULATIONS: TOTAL = THIN MINTS + SAMOAS + TAGALONGS
+      *                        + DO-SI-DOS + TREFOILS
       **********************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER.    IBM-PC.
        OBJECT-COMPUTER.    IBM-PC.
-	  
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
       * ASSIGN A FILE NAME FOR THE DISK FILE
       * USE SCOUT.DAT AS THE DISK NAME
 
-           SELECT GRADE-FILE 
-				ASSIGN TO 'GRADES.DAT'
-                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SCOUT-FILE
+               ASSIGN TO 'SCOUT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SC-FILE-STATUS.
+
+      * USE PRTROOP FOR THE PRINTER FILE
 
-      * USE REPORT.DAT FOR THE PRINTER FILE
+           SELECT REPORT-FILE
+               ASSIGN TO PRINTER 'PRTROOP'.
 
-           SELECT REPORT-FILE 
-				ASSIGN TO 'PRGRADES'.
+      * USE BATCHAUD.DAT FOR THE SHARED BATCH AUDIT LOG
+
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO 'BATCHAUD.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AU-FILE-STATUS.
 
       *
        DATA DIVISION.
        FILE SECTION.
 
-
       * SAME NAME AS THE SELECT STATEMENT
 
-       FD    GRADE-FILE
-			 RECORD CONTAINS 80 CHARACTERS.
-			 
-			 
-       01    SCOUT-REC.
-			05  GR-NAME			PIC X(10).
-			05  GR-FIRST		PIC s999.
-			05  GR-SEC			PIC s999.
-			05  FILLER			PIC X(48).
+       FD  SCOUT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
 
-      *MUST IDENTIFY AND ACCOUNT FOR ALL FIELDS OF THE INCOMING RECORD.
-
-       FD    REPORT-FILE.
-			 RECORD CONTAINS 80 CHARACTERS.
-	   
-       01    REPORT-REC.
-             05                                PIC X(80).
-
-       WORKING-STORAGE SECTION.
-       01    WS-WORK-AREAS.
-             05    ARE-THERE-MORE-RECORDS    PIC X(3) VALUE 'YES'.
+       01  SCOUT-RECORD.
+           05  SCOUT-NAME              PIC X(20).
+           05  SCOUT-TROOP-NUMBER      PIC X(6).
+           05  SCOUT-BOXES-SOLD.
+               10  SCT-THIN-MINTS      PIC 9(3).
+               10  SCT-SAMOAS          PIC 9(3).
+               10  SCT-TAGALONGS       PIC 9(3).
+               10  SCT-DO-SI-DOS       PIC 9(3).
+               10  SCT-TREFOILS        PIC 9(3).
+           05  FILLER                  PIC X(39).
 
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
 
-      *DECLARE ANY VARIABLES IN THIS AREA.
+       01  REPORT-RECORD               PIC X(80).
 
+       FD  AUDIT-LOG-FILE
+           RECORD CONTAINS 80 CHARACTERS.
 
-       01 DETAIL-LINE.
-      *CREATE A PLACE FOR OUTPUT USE 05 LEVELS INCLUDE NAME,
-      * NUMBER OF MINTS COMING IN, NUMBER OF SAMOA COMING IN AND
-      * TOTAL SOLD FOR EACH GIRL.
+           COPY AUDITREC.
 
+       WORKING-STORAGE SECTION.
 
+       01  FLAGS-N-SWITCHES.
+           05  EOF-FLAG                PIC X(3)  VALUE 'YES'.
+               88  NO-MORE-RECORDS               VALUE 'NO '.
+
+       01  AU-FILE-STATUS              PIC X(2)  VALUE '00'.
+
+       01  SC-FILE-STATUS              PIC X(2)  VALUE '00'.
+
+       01  AUDIT-FIELDS.
+           05  AU-START-DATE-SAVE      PIC 9(8)  VALUE 0.
+           05  AU-START-TIME-SAVE      PIC 9(8)  VALUE 0.
+
+       01  DETAIL-FIELDS.
+           05  DF-TOTAL-BOXES          PIC 9(4)  VALUE 0.
+
+       01  REPORT-FIELDS.
+           05  PROPER-SPACING          PIC S9    VALUE +3.
+
+       01  CONSTANTS-FIELDS.
+           05  CF-MAX-SCOUTS           PIC S9(3) VALUE +500.
+
+      **************     SCOUT LEADERBOARD TABLE     **************
+      *  Every scout read from SCOUT-FILE is stored here so the
+      *  troop can be ranked by total boxes sold before printing.
+
+       01  SCOUT-TABLE.
+           05  ST-ENTRY                OCCURS 500 TIMES.
+               10  ST-NAME             PIC X(20).
+               10  ST-TROOP-NUMBER     PIC X(6).
+               10  ST-THIN-MINTS       PIC 9(3).
+               10  ST-SAMOAS           PIC 9(3).
+               10  ST-TAGALONGS        PIC 9(3).
+               10  ST-DO-SI-DOS        PIC 9(3).
+               10  ST-TREFOILS         PIC 9(3).
+               10  ST-TOTAL            PIC 9(4).
+
+       01  SCOUT-TABLE-ENTRY-TEMP.
+           05  STT-NAME                PIC X(20).
+           05  STT-TROOP-NUMBER        PIC X(6).
+           05  STT-THIN-MINTS          PIC 9(3).
+           05  STT-SAMOAS              PIC 9(3).
+           05  STT-TAGALONGS           PIC 9(3).
+           05  STT-DO-SI-DOS           PIC 9(3).
+           05  STT-TREFOILS            PIC 9(3).
+           05  STT-TOTAL               PIC 9(4).
+
+       01  TABLE-FIELDS.
+           05  TB-COUNT                PIC S9(3) VALUE +0.
+           05  TB-RECORDS-READ         PIC S9(5) VALUE +0.
+           05  TB-INDEX                PIC S9(3) VALUE +0.
+           05  TB-COMPARE-INDEX        PIC S9(3) VALUE +0.
+           05  TB-RANK                 PIC S9(3) VALUE +0.
+
+       01  TOTAL-FIELDS.
+           05  TF-TROOP-GRAND-TOTAL    PIC 9(6)  VALUE 0.
+
+      **************        OUTPUT AREA        ********************
+
+       01  HEADING-ONE.
+           05                          PIC X(22) VALUE SPACES.
+           05                          PIC X(34) VALUE
+                                       'TROOP COOKIE SALES LEADERBOARD'.
+           05  H1-DATE                 PIC 9999/99/99.
+
+       01  HEADING-TWO.
+           05                          PIC X(3)  VALUE SPACES.
+           05                          PIC X(5)  VALUE 'RANK'.
+           05                          PIC X(20) VALUE 'NAME'.
+           05                          PIC X(6)  VALUE 'TROOP'.
+           05                          PIC X(6)  VALUE 'MINTS'.
+           05                          PIC X(7)  VALUE 'SAMOAS'.
+           05                          PIC X(10) VALUE 'TAGALONGS'.
+           05                          PIC X(9)  VALUE 'DO-SI-DO'.
+           05                          PIC X(9)  VALUE 'TREFOILS'.
+           05                          PIC X(5)  VALUE 'TOTAL'.
+
+       01  DETAIL-LINE.
+           05                          PIC X(3)  VALUE SPACES.
+           05  DL-RANK                 PIC ZZ9.
+           05                          PIC X(2)  VALUE SPACES.
+           05  DL-NAME                 PIC X(20).
+           05                          PIC X(3)  VALUE SPACES.
+           05  DL-TROOP-NUMBER         PIC X(6).
+           05                          PIC X(3)  VALUE SPACES.
+           05  DL-THIN-MINTS           PIC ZZ9.
+           05                          PIC X(2)  VALUE SPACES.
+           05  DL-SAMOAS               PIC ZZ9.
+           05                          PIC X(4)  VALUE SPACES.
+           05  DL-TAGALONGS            PIC ZZ9.
+           05                          PIC X(5)  VALUE SPACES.
+           05  DL-DO-SI-DOS            PIC ZZ9.
+           05                          PIC X(4)  VALUE SPACES.
+           05  DL-TREFOILS             PIC ZZ9.
+           05                          PIC X(4)  VALUE SPACES.
+           05  DL-TOTAL                PIC ZZZ9.
+
+       01  TROOP-TOTAL-LINE.
+           05                          PIC X(5)  VALUE SPACES.
+           05                          PIC X(40) VALUE
+                                       'TROOP GRAND TOTAL - BOXES SOLD'.
+           05  TL-GRAND-TOTAL          PIC ZZZ,ZZ9.
+      /
        PROCEDURE DIVISION.
 
        100-MAIN-MODULE.
 
-           PERFORM 125-HOUSKEING
-           PERFORM 150-READ-RECORDS.
-           PERFORM 250-END-ROUTINE
-
+           PERFORM 125-HOUSEKEEPING
+           PERFORM 150-READ-RECORDS
+           PERFORM 175-SORT-TABLE-ROUTINE
+           PERFORM 200-PRINT-LEADERBOARD-ROUTINE
+           PERFORM 250-CLOSE-ROUTINE
            .
-
-
-
        125-HOUSEKEEPING.
 
+           ACCEPT AU-START-DATE-SAVE FROM DATE YYYYMMDD
+           ACCEPT AU-START-TIME-SAVE FROM TIME
+
       *SAME FILE NAME AS SELECT STATEMENT
-           OPEN    INPUT
-                   OUTPUT    REPORT-FILE
+           OPEN    INPUT   SCOUT-FILE
+           IF SC-FILE-STATUS NOT = '00'
+               DISPLAY 'STUDENT - SCOUT-FILE OPEN FAILED, STATUS = '
+                   SC-FILE-STATUS
+               PERFORM 245-WRITE-ABEND-AUDIT-ROUTINE
+               GOBACK
+           END-IF
+           OPEN    OUTPUT  REPORT-FILE
+           ACCEPT H1-DATE FROM DATE YYYYMMDD
+           PERFORM 130-HEADER-ROUTINE
+           .
+       130-HEADER-ROUTINE.
+
+           WRITE REPORT-RECORD FROM HEADING-ONE
+               AFTER ADVANCING PAGE
+           MOVE 2 TO PROPER-SPACING
+           MOVE HEADING-TWO TO REPORT-RECORD
+           PERFORM 225-WRITE-A-LINE
+           MOVE 2 TO PROPER-SPACING
            .
-
-
        150-READ-RECORDS.
 
-             PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO'
-                  READ SCOUT-RECORD
-                      AT END
-                          MOVE 'NO' TO ARE-THERE-MORE-RECORDS
-                      NOT AT END
-                          PERFORM 200-PROCESS
-                  END-READ
-              END-PERFORM
+           PERFORM UNTIL NO-MORE-RECORDS
+               READ SCOUT-FILE
+                   AT END
+                       MOVE 'NO ' TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO TB-RECORDS-READ
+                       PERFORM 160-STORE-SCOUT-ROUTINE
+               END-READ
+           END-PERFORM
            .
+       160-STORE-SCOUT-ROUTINE.
+
+           IF TB-COUNT < CF-MAX-SCOUTS
+               ADD 1 TO TB-COUNT
+               MOVE SCOUT-NAME         TO ST-NAME (TB-COUNT)
+               MOVE SCOUT-TROOP-NUMBER TO ST-TROOP-NUMBER (TB-COUNT)
+               MOVE SCT-THIN-MINTS     TO ST-THIN-MINTS (TB-COUNT)
+               MOVE SCT-SAMOAS         TO ST-SAMOAS (TB-COUNT)
+               MOVE SCT-TAGALONGS      TO ST-TAGALONGS (TB-COUNT)
+               MOVE SCT-DO-SI-DOS      TO ST-DO-SI-DOS (TB-COUNT)
+               MOVE SCT-TREFOILS       TO ST-TREFOILS (TB-COUNT)
+
+               ADD SCT-THIN-MINTS, SCT-SAMOAS, SCT-TAGALONGS,
+                   SCT-DO-SI-DOS, SCT-TREFOILS
+                       GIVING ST-TOTAL (TB-COUNT)
+
+               ADD ST-TOTAL (TB-COUNT) TO TF-TROOP-GRAND-TOTAL
+           ELSE
+      *  THE LEADERBOARD TABLE IS FULL - THIS SCOUT IS LEFT OFF THE
+      *  LEADERBOARD, BUT IS STILL COUNTED IN THE GRAND TOTAL SO THAT
+      *  FIGURE DOESN'T QUIETLY FALL SHORT.  THE FIRST SCOUT DROPPED
+      *  GETS A DISPLAY WARNING SO THE SHORTFALL DOESN'T GO UNNOTICED.
+               IF TB-COUNT = CF-MAX-SCOUTS
+                   DISPLAY 'STUDENT - SCOUT TABLE FULL AT '
+                       CF-MAX-SCOUTS
+                       ' - ADDITIONAL SCOUTS ARE NOT SHOWN ON THE '
+                       'LEADERBOARD'
+               END-IF
+               ADD SCT-THIN-MINTS, SCT-SAMOAS, SCT-TAGALONGS,
+                   SCT-DO-SI-DOS, SCT-TREFOILS
+                       GIVING DF-TOTAL-BOXES
+               ADD DF-TOTAL-BOXES TO TF-TROOP-GRAND-TOTAL
+           END-IF
+           .
+       175-SORT-TABLE-ROUTINE.
+
+      *    SELECTION SORT, DESCENDING BY TOTAL BOXES SOLD, SO THE
+      *    TOP SELLER ENDS UP IN ENTRY 1.
+           PERFORM VARYING TB-INDEX FROM 1 BY 1
+                   UNTIL TB-INDEX > TB-COUNT
+               PERFORM VARYING TB-COMPARE-INDEX FROM TB-INDEX BY 1
+                       UNTIL TB-COMPARE-INDEX > TB-COUNT
+                   IF ST-TOTAL (TB-COMPARE-INDEX) >
+                      ST-TOTAL (TB-INDEX)
+                       PERFORM 176-SWAP-ENTRIES-ROUTINE
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+       176-SWAP-ENTRIES-ROUTINE.
 
+           MOVE ST-ENTRY (TB-INDEX)         TO SCOUT-TABLE-ENTRY-TEMP
+           MOVE ST-ENTRY (TB-COMPARE-INDEX) TO ST-ENTRY (TB-INDEX)
+           MOVE SCOUT-TABLE-ENTRY-TEMP
+                               TO ST-ENTRY (TB-COMPARE-INDEX)
+           .
+       200-PRINT-LEADERBOARD-ROUTINE.
 
+           PERFORM VARYING TB-INDEX FROM 1 BY 1
+                   UNTIL TB-INDEX > TB-COUNT
+               PERFORM 210-PRINT-ONE-ENTRY-ROUTINE
+           END-PERFORM
+           PERFORM 220-TROOP-TOTAL-ROUTINE
+           .
+       210-PRINT-ONE-ENTRY-ROUTINE.
+
+           MOVE TB-INDEX                   TO DL-RANK
+           MOVE ST-NAME (TB-INDEX)         TO DL-NAME
+           MOVE ST-TROOP-NUMBER (TB-INDEX)  TO DL-TROOP-NUMBER
+           MOVE ST-THIN-MINTS (TB-INDEX)    TO DL-THIN-MINTS
+           MOVE ST-SAMOAS (TB-INDEX)        TO DL-SAMOAS
+           MOVE ST-TAGALONGS (TB-INDEX)     TO DL-TAGALONGS
+           MOVE ST-DO-SI-DOS (TB-INDEX)     TO DL-DO-SI-DOS
+           MOVE ST-TREFOILS (TB-INDEX)      TO DL-TREFOILS
+           MOVE ST-TOTAL (TB-INDEX)         TO DL-TOTAL
+
+           MOVE DETAIL-LINE TO REPORT-RECORD
+           PERFORM 225-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+           .
+       220-TROOP-TOTAL-ROUTINE.
 
-       200-PROCESS-RTN.
-
-      *MATCH YOUR DATANAMES TO THESE DATANAMES
-
-              MOVE SCOUT-NAME-IN TO SCOUT-NAME-OUT
-              MOVE MINT-BOXES-IN TO MINT-BOXES-OUT
-              MOVE SAMOA-BOXES-IN TO SAMOA-BOXES-OUT
-              ADD MINT-BOXES-IN SAMOA-BOXES-IN GIVING SCOUT-TOTAL-OUT
-
-			  MOVE DETAIL-LINE TO REPORT-REC
-			  
-              WRITE REPORT-REC
+           MOVE TF-TROOP-GRAND-TOTAL TO TL-GRAND-TOTAL
+           MOVE TROOP-TOTAL-LINE TO REPORT-RECORD
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 225-WRITE-A-LINE
            .
+       225-WRITE-A-LINE.
 
+           WRITE REPORT-RECORD
+               AFTER ADVANCING PROPER-SPACING
+           .
+       240-WRITE-AUDIT-ROUTINE.
+
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE 'STUDENT '          TO AU-PROGRAM-ID
+           MOVE AU-START-DATE-SAVE  TO AU-START-DATE
+           MOVE AU-START-TIME-SAVE  TO AU-START-TIME
+           ACCEPT AU-END-DATE FROM DATE YYYYMMDD
+           ACCEPT AU-END-TIME FROM TIME
+           MOVE TB-RECORDS-READ     TO AU-RECORDS-READ
+           MOVE TB-COUNT            TO AU-RECORDS-WRITTEN
+           MOVE 0                   TO AU-EXCEPTION-COUNT
+           MOVE 'NORMAL'            TO AU-COMPLETION-STATUS
+
+      *  THE FIRST PROGRAM TO RUN IN A BATCH WINDOW FINDS NO AUDIT
+      *  LOG YET, SO A '35' STATUS ON THE EXTEND OPEN MEANS THE LOG
+      *  MUST BE CREATED BEFORE IT CAN BE APPENDED TO.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AU-FILE-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-LOG-FILE
+           .
        250-CLOSE-ROUTINE.
 
       *SAME FILE NAME AS SELECT STATEMENT
-              CLOSE
-                       REPORT-FILE
-              STOP RUN
+           PERFORM 240-WRITE-AUDIT-ROUTINE
+           CLOSE   SCOUT-FILE
+                   REPORT-FILE
+           GOBACK
+           .
+      *  SCOUT-FILE FAILED TO OPEN, SO THE RUN NEVER GOT AS FAR AS
+      *  READING OR WRITING A SINGLE RECORD - THIS STILL GETS LOGGED,
+      *  WITH AN ABEND STATUS, SO A MISSING LEADERBOARD CAN BE TRACED
+      *  BACK TO "THE SCOUT FILE NEVER OPENED" INSTEAD OF LOOKING LIKE
+      *  THE PROGRAM NEVER RAN AT ALL.
+       245-WRITE-ABEND-AUDIT-ROUTINE.
+
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE 'STUDENT '          TO AU-PROGRAM-ID
+           MOVE AU-START-DATE-SAVE  TO AU-START-DATE
+           MOVE AU-START-TIME-SAVE  TO AU-START-TIME
+           ACCEPT AU-END-DATE FROM DATE YYYYMMDD
+           ACCEPT AU-END-TIME FROM TIME
+           MOVE 0 TO AU-RECORDS-READ
+           MOVE 0 TO AU-RECORDS-WRITTEN
+           MOVE 0 TO AU-EXCEPTION-COUNT
+           MOVE 'ABEND'             TO AU-COMPLETION-STATUS
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AU-FILE-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-LOG-FILE
            .
-
