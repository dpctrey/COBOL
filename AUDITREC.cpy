@@ -0,0 +1,22 @@
+      ****************************************************************
+      * AUDITREC - BATCH JOB AUDIT LOG RECORD LAYOUT
+      *
+      * ONE RECORD IS APPENDED TO THE AUDIT LOG (BATCHAUD.DAT) BY
+      * EVERY PROGRAM THAT PARTICIPATES IN A BATCH RUN, SO A BAD
+      * REPORT CAN BE TRACED BACK TO HOW MANY RECORDS THAT PROGRAM
+      * ACTUALLY READ AND WROTE, WHEN IT RAN, AND WHETHER IT FINISHED
+      * NORMALLY, INSTEAD OF HAVING TO GUESS.
+      ****************************************************************
+       01  AUDIT-RECORD.
+           05  AU-PROGRAM-ID         PIC X(8).
+           05  AU-START-DATE         PIC 9(8).
+           05  AU-START-TIME         PIC 9(8).
+           05  AU-END-DATE           PIC 9(8).
+           05  AU-END-TIME           PIC 9(8).
+           05  AU-RECORDS-READ       PIC 9(7).
+           05  AU-RECORDS-WRITTEN    PIC 9(7).
+           05  AU-EXCEPTION-COUNT    PIC 9(5).
+           05  AU-COMPLETION-STATUS  PIC X(8).
+               88  AU-NORMAL-COMPLETION      VALUE 'NORMAL'.
+               88  AU-ABNORMAL-COMPLETION    VALUE 'ABEND'.
+           05  FILLER                PIC X(13).
