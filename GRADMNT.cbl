@@ -0,0 +1,392 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRADMNT.
+       AUTHOR. M J PETERS.
+      ****************************************************************
+      * This program applies add/correct/delete transactions against
+      * the student grade master file (GRADES.DAT) maintained by
+      * SAMPLCOB.  It is the only program that changes the master -
+      * SAMPLCOB only reads it to produce the class grades report.
+      * ******
+      * INPUT:
+      *    THE TRANSACTION FILE (GRADETRN.DAT) CONTAINS ONE
+      *    TRANSACTION PER RECORD:
+      *         1.  ACTION CODE (A = ADD, C = CORRECT, D = DELETE)
+      *         2.  SECTION CODE AND STUDENT ID (TOGETHER, THE MASTER
+      *             FILE'S RECORD KEY)
+      *         3.  STUDENT NAME (ADD, OR CORRECT TO RENAME)
+      *         4.  TERM CODE AND EXAM SCORES FOR THAT TERM
+      *
+      * *******
+      * OUTPUT:
+      *    THE MAINTENANCE LOG (PRMAINT) LISTS EVERY TRANSACTION READ
+      *    AND WHAT WAS DONE WITH IT, AND A TRAILER SUMMARIZING HOW
+      *    MANY STUDENTS WERE ADDED, CORRECTED, DELETED, OR REJECTED.
+      * *************
+      * PROCESSING NOTES:
+      *    AN ADD TRANSACTION CREATES A NEW MASTER RECORD WITH ONE
+      *    TERM OF HISTORY.  IT IS REJECTED IF THE STUDENT ID ALREADY
+      *    EXISTS ON THE MASTER.
+      *
+      *    A CORRECT TRANSACTION CAN RENAME THE STUDENT AND/OR REPLACE
+      *    THE SCORES FOR ONE TERM.  IF THE TERM CODE ON THE
+      *    TRANSACTION MATCHES A TERM ALREADY ON THE MASTER, THAT
+      *    TERM'S SCORES ARE OVERWRITTEN; OTHERWISE THE TERM IS
+      *    APPENDED TO THE STUDENT'S HISTORY.  IT IS REJECTED IF THE
+      *    STUDENT ID IS NOT ON THE MASTER.
+      *
+      *    A DELETE TRANSACTION REMOVES THE ENTIRE MASTER RECORD FOR
+      *    THE GIVEN STUDENT ID, HISTORY AND ALL.  IT IS REJECTED IF
+      *    THE STUDENT ID IS NOT ON THE MASTER.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-PC.
+       OBJECT-COMPUTER.  IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-FILE
+               ASSIGN TO 'GRADES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GR-KEY
+               FILE STATUS IS GR-FILE-STATUS.
+           SELECT TRANS-FILE
+               ASSIGN TO 'GRADETRN.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TR-FILE-STATUS.
+           SELECT MAINT-REPORT-FILE
+               ASSIGN TO PRINTER 'PRMAINT'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  GRADE-FILE
+           RECORD CONTAINS 250 CHARACTERS.
+
+           COPY GRADEREC.
+
+       FD  TRANS-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  TRANS-RECORD.
+           05  TR-ACTION                PIC X.
+               88  ADD-ACTION                      VALUE 'A'.
+               88  CORRECT-ACTION                  VALUE 'C'.
+               88  DELETE-ACTION                   VALUE 'D'.
+           05  TR-SECTION-CODE          PIC X(4).
+           05  TR-STUDENT-ID            PIC X(9).
+           05  TR-NAME                  PIC X(20).
+           05  TR-TERM-CODE             PIC X(6).
+           05  TR-NUM-TESTS             PIC 9(2).
+           05  TR-EXAM-SCORE            PIC S999 OCCURS 12 TIMES.
+           05  FILLER                   PIC X(2).
+
+       FD  MAINT-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  REPORT-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAGS-N-SWITCHES.
+           05  EOF-FLAG                 PIC X         VALUE ' '.
+               88  NO-MORE-DATA                       VALUE 'N'.
+
+       01  GR-FILE-STATUS               PIC X(2)      VALUE '00'.
+
+       01  TR-FILE-STATUS               PIC X(2)      VALUE '00'.
+
+       01  MAINT-FIELDS.
+           05  MT-TERM-INDEX            PIC S9(2)     VALUE +0.
+           05  MT-TEST-INDEX            PIC S9(2)     VALUE +0.
+           05  MT-MATCHED-TERM          PIC S9(2)     VALUE +0.
+           05  MT-DEFAULT-NUM-TESTS     PIC S9(2)     VALUE +4.
+           05  MT-MAX-NUM-TESTS         PIC S9(2)     VALUE +12.
+           05  MT-MAX-TERMS             PIC S9(2)     VALUE +4.
+
+       01  TOTAL-FIELDS.
+           05  MT-COUNT-ADDED           PIC 9(5)      VALUE 0.
+           05  MT-COUNT-CORRECTED       PIC 9(5)      VALUE 0.
+           05  MT-COUNT-DELETED         PIC 9(5)      VALUE 0.
+           05  MT-COUNT-REJECTED        PIC 9(5)      VALUE 0.
+
+       01  REPORT-FIELDS.
+           05  PROPER-SPACING           PIC S9        VALUE +3.
+
+      **************        OUTPUT AREA        ********************
+
+       01  HEADING-ONE.
+           05                           PIC X(13)     VALUE SPACES.
+           05                           PIC X(30)     VALUE
+                                        'GRADE MASTER FILE MAINTENANCE'.
+           05  H1-DATE                  PIC 9999/99/99.
+
+       01  HEADING-TWO.
+           05                           PIC X(3)      VALUE SPACES.
+           05                           PIC X(7)      VALUE 'ACTION'.
+           05                           PIC X(11)     VALUE
+                                        'STUDENT ID'.
+           05                           PIC X(21)     VALUE 'NAME'.
+           05                           PIC X(38)     VALUE
+                                        'DISPOSITION'.
+
+       01  MAINT-LOG-LINE.
+           05                           PIC X(3)      VALUE SPACES.
+           05  ML-ACTION                PIC X(7).
+           05                           PIC X(1)      VALUE SPACES.
+           05  ML-STUDENT-ID            PIC X(9).
+           05                           PIC X(1)      VALUE SPACES.
+           05  ML-NAME                  PIC X(20).
+           05                           PIC X(1)      VALUE SPACES.
+           05  ML-DISPOSITION           PIC X(38).
+
+       01  SUMMARY-HEADING.
+           05                           PIC X(25)     VALUE SPACES.
+           05  FILLER                   PIC X(30)     VALUE
+                                        'MAINTENANCE RUN SUMMARY'.
+
+       01  SUMMARY-LINE.
+           05                           PIC X(25)     VALUE SPACES.
+           05  SL-CAPTION               PIC X(20).
+           05  SL-COUNT                 PIC ZZ,ZZ9.
+      /
+       PROCEDURE DIVISION.
+
+       10-CONTROL-MODULE.
+
+           PERFORM 15-HSKPING-ROUTINE
+           PERFORM 25-PROCESS-TRANSACTIONS-ROUTINE
+           PERFORM 40-EOF-ROUTINE
+           .
+       15-HSKPING-ROUTINE.
+
+           PERFORM 16-OPEN-MASTER-ROUTINE
+           OPEN INPUT TRANS-FILE
+           IF TR-FILE-STATUS NOT = '00'
+               DISPLAY 'GRADMNT - TRANS-FILE OPEN FAILED, STATUS = '
+                   TR-FILE-STATUS
+               CLOSE GRADE-FILE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT MAINT-REPORT-FILE
+           ACCEPT H1-DATE FROM DATE YYYYMMDD
+           PERFORM 20-HEADER-ROUTINE
+           .
+       16-OPEN-MASTER-ROUTINE.
+
+      *  THE MASTER IS OPENED I-O SO TRANSACTIONS CAN ADD, REWRITE,
+      *  OR DELETE RECORDS.  THE FIRST TIME THIS RUNS THERE IS NO
+      *  MASTER FILE YET, SO A '35' STATUS ON THE I-O OPEN MEANS THE
+      *  MASTER MUST BE CREATED BEFORE IT CAN BE OPENED I-O.
+
+           OPEN I-O GRADE-FILE
+           IF GR-FILE-STATUS = '35'
+               OPEN OUTPUT GRADE-FILE
+               CLOSE GRADE-FILE
+               OPEN I-O GRADE-FILE
+           END-IF
+           .
+       20-HEADER-ROUTINE.
+
+           WRITE REPORT-RECORD FROM HEADING-ONE
+               AFTER ADVANCING PAGE
+           MOVE 3 TO PROPER-SPACING
+           MOVE HEADING-TWO TO REPORT-RECORD
+           PERFORM 75-WRITE-A-LINE
+           MOVE 2 TO PROPER-SPACING
+           .
+       25-PROCESS-TRANSACTIONS-ROUTINE.
+
+           PERFORM UNTIL NO-MORE-DATA
+               READ TRANS-FILE
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       PERFORM 30-EDIT-TRANSACTION-ROUTINE
+               END-READ
+           END-PERFORM
+           .
+       30-EDIT-TRANSACTION-ROUTINE.
+
+           MOVE TR-ACTION TO ML-ACTION
+           MOVE TR-STUDENT-ID TO ML-STUDENT-ID
+           MOVE TR-NAME TO ML-NAME
+
+           EVALUATE TRUE
+               WHEN ADD-ACTION
+                   MOVE 'ADD' TO ML-ACTION
+                   PERFORM 32-ADD-STUDENT-ROUTINE
+               WHEN CORRECT-ACTION
+                   MOVE 'CORRECT' TO ML-ACTION
+                   PERFORM 34-CORRECT-STUDENT-ROUTINE
+               WHEN DELETE-ACTION
+                   MOVE 'DELETE' TO ML-ACTION
+                   PERFORM 36-DELETE-STUDENT-ROUTINE
+               WHEN OTHER
+                   MOVE 'UNKNOWN' TO ML-ACTION
+                   MOVE 'REJECTED - UNKNOWN ACTION CODE' TO
+                       ML-DISPOSITION
+                   ADD 1 TO MT-COUNT-REJECTED
+           END-EVALUATE
+
+           PERFORM 39-WRITE-LOG-LINE-ROUTINE
+           .
+       32-ADD-STUDENT-ROUTINE.
+
+           MOVE TR-SECTION-CODE TO GR-SECTION-CODE
+           MOVE TR-STUDENT-ID TO GR-STUDENT-ID
+           READ GRADE-FILE
+               INVALID KEY
+                   PERFORM 33-BUILD-NEW-MASTER-ROUTINE
+                   WRITE GRADE-RECORD
+                   MOVE 'ADDED' TO ML-DISPOSITION
+                   ADD 1 TO MT-COUNT-ADDED
+               NOT INVALID KEY
+                   MOVE 'REJECTED - STUDENT ID ALREADY ON FILE' TO
+                       ML-DISPOSITION
+                   ADD 1 TO MT-COUNT-REJECTED
+           END-READ
+           .
+       33-BUILD-NEW-MASTER-ROUTINE.
+
+           MOVE SPACES TO GRADE-RECORD
+           MOVE TR-SECTION-CODE TO GR-SECTION-CODE
+           MOVE TR-STUDENT-ID TO GR-STUDENT-ID
+           MOVE TR-NAME TO GR-NAME
+           MOVE 1 TO GR-NUM-TERMS
+           MOVE 1 TO MT-TERM-INDEX
+           PERFORM 35B-REPLACE-TERM-SCORES-ROUTINE
+           .
+       34-CORRECT-STUDENT-ROUTINE.
+
+           MOVE TR-SECTION-CODE TO GR-SECTION-CODE
+           MOVE TR-STUDENT-ID TO GR-STUDENT-ID
+           READ GRADE-FILE
+               INVALID KEY
+                   MOVE 'REJECTED - STUDENT ID NOT ON FILE' TO
+                       ML-DISPOSITION
+                   ADD 1 TO MT-COUNT-REJECTED
+               NOT INVALID KEY
+                   PERFORM 35-APPLY-CORRECTION-ROUTINE
+                   REWRITE GRADE-RECORD
+                   ADD 1 TO MT-COUNT-CORRECTED
+           END-READ
+           .
+       35-APPLY-CORRECTION-ROUTINE.
+
+           IF TR-NAME NOT = SPACES
+               MOVE TR-NAME TO GR-NAME
+           END-IF
+
+           MOVE 0 TO MT-MATCHED-TERM
+           PERFORM VARYING MT-TERM-INDEX FROM 1 BY 1
+                   UNTIL MT-TERM-INDEX > GR-NUM-TERMS
+               IF GR-TERM-CODE (MT-TERM-INDEX) = TR-TERM-CODE
+                   MOVE MT-TERM-INDEX TO MT-MATCHED-TERM
+               END-IF
+           END-PERFORM
+
+           IF MT-MATCHED-TERM > 0
+               MOVE MT-MATCHED-TERM TO MT-TERM-INDEX
+               PERFORM 35B-REPLACE-TERM-SCORES-ROUTINE
+               MOVE 'CORRECTED' TO ML-DISPOSITION
+           ELSE
+               IF GR-NUM-TERMS < MT-MAX-TERMS
+                   ADD 1 TO GR-NUM-TERMS
+                   MOVE GR-NUM-TERMS TO MT-TERM-INDEX
+                   PERFORM 35B-REPLACE-TERM-SCORES-ROUTINE
+                   MOVE 'CORRECTED' TO ML-DISPOSITION
+               ELSE
+                   MOVE 'CORRECTED NAME ONLY - HISTORY FULL' TO
+                       ML-DISPOSITION
+               END-IF
+           END-IF
+           .
+       35B-REPLACE-TERM-SCORES-ROUTINE.
+
+           MOVE TR-TERM-CODE TO GR-TERM-CODE (MT-TERM-INDEX)
+           MOVE TR-NUM-TESTS TO GR-TERM-NUM-TESTS (MT-TERM-INDEX)
+           IF GR-TERM-NUM-TESTS (MT-TERM-INDEX) NOT NUMERIC
+              OR GR-TERM-NUM-TESTS (MT-TERM-INDEX) = 0
+               MOVE MT-DEFAULT-NUM-TESTS TO
+                   GR-TERM-NUM-TESTS (MT-TERM-INDEX)
+           END-IF
+
+      *  GR-TERM-EXAM-SCORE AND TR-EXAM-SCORE BOTH ONLY OCCUR 12
+      *  TIMES - A TRANSACTION CARRYING A HIGHER COUNT THAN THAT
+      *  WOULD SUBSCRIPT PAST EITHER TABLE, SO IT IS CAPPED HERE.
+           IF GR-TERM-NUM-TESTS (MT-TERM-INDEX) > MT-MAX-NUM-TESTS
+               MOVE MT-MAX-NUM-TESTS TO
+                   GR-TERM-NUM-TESTS (MT-TERM-INDEX)
+           END-IF
+
+           PERFORM VARYING MT-TEST-INDEX FROM 1 BY 1
+                   UNTIL MT-TEST-INDEX >
+                       GR-TERM-NUM-TESTS (MT-TERM-INDEX)
+               MOVE TR-EXAM-SCORE (MT-TEST-INDEX)
+                   TO GR-TERM-EXAM-SCORE (MT-TERM-INDEX, MT-TEST-INDEX)
+           END-PERFORM
+           .
+       36-DELETE-STUDENT-ROUTINE.
+
+           MOVE TR-SECTION-CODE TO GR-SECTION-CODE
+           MOVE TR-STUDENT-ID TO GR-STUDENT-ID
+           READ GRADE-FILE
+               INVALID KEY
+                   MOVE 'REJECTED - STUDENT ID NOT ON FILE' TO
+                       ML-DISPOSITION
+                   ADD 1 TO MT-COUNT-REJECTED
+               NOT INVALID KEY
+                   DELETE GRADE-FILE RECORD
+                   MOVE 'DELETED' TO ML-DISPOSITION
+                   ADD 1 TO MT-COUNT-DELETED
+           END-READ
+           .
+       39-WRITE-LOG-LINE-ROUTINE.
+
+           MOVE MAINT-LOG-LINE TO REPORT-RECORD
+           PERFORM 75-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+           .
+       40-EOF-ROUTINE.
+
+           PERFORM 45-SUMMARY-ROUTINE
+           CLOSE GRADE-FILE
+               TRANS-FILE
+               MAINT-REPORT-FILE
+           STOP RUN
+           .
+       45-SUMMARY-ROUTINE.
+
+           MOVE SUMMARY-HEADING TO REPORT-RECORD
+           MOVE 3 TO PROPER-SPACING
+           PERFORM 75-WRITE-A-LINE
+           MOVE 2 TO PROPER-SPACING
+
+           MOVE 'STUDENTS ADDED' TO SL-CAPTION
+           MOVE MT-COUNT-ADDED TO SL-COUNT
+           MOVE SUMMARY-LINE TO REPORT-RECORD
+           PERFORM 75-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+
+           MOVE 'STUDENTS CORRECTED' TO SL-CAPTION
+           MOVE MT-COUNT-CORRECTED TO SL-COUNT
+           MOVE SUMMARY-LINE TO REPORT-RECORD
+           PERFORM 75-WRITE-A-LINE
+
+           MOVE 'STUDENTS DELETED' TO SL-CAPTION
+           MOVE MT-COUNT-DELETED TO SL-COUNT
+           MOVE SUMMARY-LINE TO REPORT-RECORD
+           PERFORM 75-WRITE-A-LINE
+
+           MOVE 'TRANSACTIONS REJECTED' TO SL-CAPTION
+           MOVE MT-COUNT-REJECTED TO SL-COUNT
+           MOVE SUMMARY-LINE TO REPORT-RECORD
+           PERFORM 75-WRITE-A-LINE
+           .
+       75-WRITE-A-LINE.
+
+           WRITE REPORT-RECORD
+               AFTER ADVANCING PROPER-SPACING
+           .
