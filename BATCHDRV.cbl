@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHDRV.
+       AUTHOR. M J PETERS.
+      ****************************************************************
+      * This is the batch driver for the nightly grades/troop sales
+      * run.  It calls SAMPLCOB and STUDENT, one batch window, and
+      * then prints a job-level audit report from the audit records
+      * those two programs each appended to BATCHAUD.DAT while they
+      * ran.
+      * ******
+      * INPUT:
+      *    NONE DIRECTLY - THIS PROGRAM CALLS SAMPLCOB AND STUDENT,
+      *    WHICH OPEN THEIR OWN INPUT FILES, AND THEN READS BACK THE
+      *    AUDIT LOG (BATCHAUD.DAT, SEE AUDITREC COPYBOOK) THAT BOTH
+      *    OF THEM APPEND TO AS THEY FINISH.
+      *
+      * *******
+      * OUTPUT:
+      *    THE BATCH AUDIT REPORT (PRBATCH) LISTS, FOR EACH PROGRAM
+      *    RUN THIS BATCH WINDOW, ITS START AND END DATE/TIME, HOW
+      *    MANY RECORDS IT READ AND WROTE, ITS EXCEPTION COUNT, AND
+      *    ITS COMPLETION STATUS - SO A BAD GRADE REPORT OR
+      *    LEADERBOARD CAN BE TRACED BACK TO WHAT ACTUALLY HAPPENED
+      *    DURING THE RUN INSTEAD OF HAVING TO GUESS.
+      * *************
+      * PROCESSING NOTES:
+      *    BATCHAUD.DAT IS RESET TO EMPTY AT THE START OF EVERY BATCH
+      *    WINDOW, SO THE AUDIT REPORT ONLY EVER COVERS THE PROGRAMS
+      *    THIS DRIVER JUST RAN - NOT LEFTOVER RECORDS FROM SOME
+      *    EARLIER RUN.  SAMPLCOB AND STUDENT ARE UNCHANGED OTHER
+      *    THAN APPENDING THEIR OWN AUDIT RECORD AND RETURNING
+      *    CONTROL WITH GOBACK INSTEAD OF STOP RUN SO THIS DRIVER CAN
+      *    CONTINUE ON TO THE NEXT PROGRAM AND THE AUDIT REPORT.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-PC.
+       OBJECT-COMPUTER.  IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO 'BATCHAUD.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AU-FILE-STATUS.
+           SELECT BATCH-REPORT-FILE
+               ASSIGN TO PRINTER 'PRBATCH'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  AUDIT-LOG-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+           COPY AUDITREC.
+
+       FD  BATCH-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  REPORT-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAGS-N-SWITCHES.
+           05  EOF-FLAG                 PIC X         VALUE ' '.
+               88  NO-MORE-DATA                       VALUE 'N'.
+
+       01  AU-FILE-STATUS               PIC X(2)      VALUE '00'.
+
+       01  REPORT-FIELDS.
+           05  PROPER-SPACING           PIC S9        VALUE +3.
+
+      **************        OUTPUT AREA        ********************
+
+       01  HEADING-ONE.
+           05                           PIC X(13)     VALUE SPACES.
+           05                           PIC X(30)     VALUE
+                                        'BATCH JOB AUDIT REPORT'.
+           05  H1-DATE                  PIC 9999/99/99.
+
+       01  HEADING-TWO.
+           05                           PIC X(3)      VALUE SPACES.
+           05                           PIC X(8)      VALUE 'PROGRAM'.
+           05                           PIC X(10)     VALUE
+                                        ' STARTDATE'.
+           05                           PIC X(10)     VALUE
+                                        ' STARTTIME'.
+           05                           PIC X(9)      VALUE ' ENDDATE'.
+           05                           PIC X(9)      VALUE ' ENDTIME'.
+           05                           PIC X(6)      VALUE ' READ'.
+           05                           PIC X(9)      VALUE ' WRITTEN'.
+           05                           PIC X(7)      VALUE ' EXCPT'.
+           05                           PIC X(8)      VALUE ' STATUS'.
+
+       01  BATCH-LOG-LINE.
+           05                           PIC X(3)      VALUE SPACES.
+           05  BL-PROGRAM-ID            PIC X(8).
+           05                           PIC X         VALUE SPACES.
+           05  BL-START-DATE            PIC 9(8).
+           05                           PIC X         VALUE SPACES.
+           05  BL-START-TIME            PIC 9(8).
+           05                           PIC X         VALUE SPACES.
+           05  BL-END-DATE              PIC 9(8).
+           05                           PIC X         VALUE SPACES.
+           05  BL-END-TIME              PIC 9(8).
+           05                           PIC X         VALUE SPACES.
+           05  BL-RECORDS-READ          PIC ZZZZZZ9.
+           05                           PIC X         VALUE SPACES.
+           05  BL-RECORDS-WRITTEN       PIC ZZZZZZ9.
+           05                           PIC X         VALUE SPACES.
+           05  BL-EXCEPTION-COUNT       PIC ZZZZ9.
+           05                           PIC X         VALUE SPACES.
+           05  BL-COMPLETION-STATUS     PIC X(8).
+      /
+       PROCEDURE DIVISION.
+
+       10-CONTROL-MODULE.
+
+           PERFORM 15-HSKPING-ROUTINE
+           PERFORM 20-RUN-PROGRAMS-ROUTINE
+           PERFORM 30-AUDIT-REPORT-ROUTINE
+           PERFORM 40-EOF-ROUTINE
+           .
+       15-HSKPING-ROUTINE.
+
+      *  BATCHAUD.DAT IS RESET TO EMPTY HERE SO THIS BATCH WINDOW'S
+      *  AUDIT REPORT ONLY COVERS THE PROGRAMS THIS RUN IS ABOUT TO
+      *  CALL, NOT WHATEVER WAS LEFT OVER FROM AN EARLIER RUN.
+           OPEN OUTPUT AUDIT-LOG-FILE
+           IF AU-FILE-STATUS NOT = '00'
+               DISPLAY 'BATCHDRV - AUDIT-LOG-FILE OPEN FAILED, STATUS '
+                   AU-FILE-STATUS
+               STOP RUN
+           END-IF
+           CLOSE AUDIT-LOG-FILE
+           OPEN OUTPUT BATCH-REPORT-FILE
+           ACCEPT H1-DATE FROM DATE YYYYMMDD
+           .
+       20-RUN-PROGRAMS-ROUTINE.
+
+           CALL 'SAMPLCOB'
+           CALL 'STUDENT'
+           .
+       30-AUDIT-REPORT-ROUTINE.
+
+           WRITE REPORT-RECORD FROM HEADING-ONE
+               AFTER ADVANCING PAGE
+           MOVE 3 TO PROPER-SPACING
+           MOVE HEADING-TWO TO REPORT-RECORD
+           PERFORM 35-WRITE-A-LINE
+           MOVE 2 TO PROPER-SPACING
+
+           OPEN INPUT AUDIT-LOG-FILE
+           PERFORM UNTIL NO-MORE-DATA
+               READ AUDIT-LOG-FILE
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       PERFORM 32-PRINT-AUDIT-LINE-ROUTINE
+               END-READ
+           END-PERFORM
+           CLOSE AUDIT-LOG-FILE
+           .
+       32-PRINT-AUDIT-LINE-ROUTINE.
+
+           MOVE AU-PROGRAM-ID        TO BL-PROGRAM-ID
+           MOVE AU-START-DATE        TO BL-START-DATE
+           MOVE AU-START-TIME        TO BL-START-TIME
+           MOVE AU-END-DATE          TO BL-END-DATE
+           MOVE AU-END-TIME          TO BL-END-TIME
+           MOVE AU-RECORDS-READ      TO BL-RECORDS-READ
+           MOVE AU-RECORDS-WRITTEN   TO BL-RECORDS-WRITTEN
+           MOVE AU-EXCEPTION-COUNT   TO BL-EXCEPTION-COUNT
+           MOVE AU-COMPLETION-STATUS TO BL-COMPLETION-STATUS
+
+           MOVE BATCH-LOG-LINE TO REPORT-RECORD
+           PERFORM 35-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+           .
+       35-WRITE-A-LINE.
+
+           WRITE REPORT-RECORD
+               AFTER ADVANCING PROPER-SPACING
+           .
+       40-EOF-ROUTINE.
+
+           CLOSE BATCH-REPORT-FILE
+           STOP RUN
+           .
