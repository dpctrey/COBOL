@@ -3,14 +3,18 @@
        AUTHOR. M J PETERS.
       ****************************************************************
       * This is a sample program which produces a CLASS GRADES
-      * REPORT listing student names and averages for four tests.  It
-      * also calculates the overall average for the class. (S01)
+      * REPORT listing student names and averages for a variable
+      * number of tests.  It also calculates the overall average
+      * for the class. (S01)
       * ******
       * INPUT:
       *    The STUDENT GRADE FILE contains the following
       *    data in each record:
       *         1.  STUDENT NAME
-      *         2.  THE TEST SCORES FOR EACH OF 4 EXAMS
+      *         2.  THE NUMBER OF EXAM SCORES PRESENT (1 TO 12)
+      *         3.  THE TEST SCORES FOR THAT MANY EXAMS.  A RECORD
+      *             WITH A ZERO OR NON-NUMERIC COUNT DEFAULTS TO
+      *             CF-DEFAULT-NUM-TESTS EXAMS.
       *
       * *******
       * OUTPUT:
@@ -18,16 +22,72 @@
       *    ************
       *    DETAIL LINE:
       *         1.  STUDENT NAME
-      *         2.  THE AVERAGE OF THE 4 EXAM GRADES FOR EACH STUDENT
+      *         2.  THE AVERAGE OF THAT STUDENT'S EXAM GRADES
+      *         3.  THE STUDENT'S LETTER GRADE (A/B/C/D/F)
       *    *************
       *    FINAL TOTALS:
-      *         1.  AVERAGE GRADE OF THE 4 EXAM GRADES FOR ALL STUDENTS
+      *         1.  AVERAGE GRADE OF ALL EXAM GRADES FOR ALL STUDENTS
+      *         2.  A GRADE DISTRIBUTION HISTOGRAM (COUNT OF STUDENTS
+      *             IN EACH LETTER GRADE BAND)
+      *         3.  AN EXCEPTIONS LIST OF ANY STUDENT/EXAM COMBINATION
+      *             WHOSE SCORE WAS NON-NUMERIC OR OUTSIDE THE VALID
+      *             RANGE (XF-VALID-LOW THRU XF-VALID-HIGH).  A
+      *             STUDENT WITH ANY BAD SCORE IS EXCLUDED FROM THE
+      *             AVERAGING AND FROM THE CLASS TOTALS.
+      *
+      *    THE GRADE EXTRACT FILE (GRADEXT.DAT) IS WRITTEN ALONGSIDE
+      *    THE PRINT REPORT - ONE '|' DELIMITED LINE PER STUDENT WHO
+      *    PASSED VALIDATION, CONTAINING THE STUDENT NAME, EACH EXAM
+      *    SCORE AND THE COMPUTED AVERAGE, FOR IMPORT INTO THE
+      *    GRADEBOOK SPREADSHEET.
+      *
+      *    GRADE-FILE IS THE STUDENT GRADE MASTER FILE, KEYED BY
+      *    GR-KEY (SECTION CODE AND STUDENT ID), AND CARRIES EACH
+      *    STUDENT'S FULL TERM-BY-TERM GRADE HISTORY (SEE GRADEREC
+      *    COPYBOOK).  THIS REPORT ALWAYS
+      *    AVERAGES AND GRADES THE MOST RECENT TERM ON FILE -
+      *    GR-TERM-ENTRY (GR-NUM-TERMS).  EARLIER TERMS ARE RETAINED ON
+      *    THE MASTER FOR HISTORY BUT ARE NOT REPORTED ON HERE.  THE
+      *    MASTER IS MAINTAINED (ADDED TO, CORRECTED, OR DELETED FROM)
+      *    BY THE COMPANION PROGRAM GRADMNT, NOT BY THIS PROGRAM.
+      *
+      *    EACH STUDENT BELONGS TO A SECTION (GR-SECTION-CODE), WHICH
+      *    IS THE LEADING PART OF GR-KEY, SO A SEQUENTIAL READ OF THE
+      *    MASTER COMES BACK IN SECTION ORDER.  THE REPORT BREAKS ON
+      *    SECTION - PRINTING A NEW SECTION HEADING AND, WHEN THE
+      *    SECTION CHANGES, THAT SECTION'S OWN CLASS AVERAGE - IN
+      *    ADDITION TO THE OVERALL CLASS AVERAGE FOR ALL SECTIONS
+      *    COMBINED AT THE END OF THE REPORT.
+      *
+      *    A CHECKPOINT FILE (CKPOINT.DAT) IS SAVED EVERY
+      *    CK-CHECKPOINT-INTERVAL STUDENT RECORDS (CURRENTLY EVERY
+      *    RECORD) AND ON NORMAL COMPLETION.  IF A PRIOR RUN DID NOT
+      *    REACH COMPLETION, THE NEXT RUN AUTOMATICALLY RESUMES FROM
+      *    THE LAST CHECKPOINT - REBUILDING TOTAL-FIELDS AND THE
+      *    HISTOGRAM FROM THE SAVED COUNTS AND SKIPPING THE GRADE-FILE
+      *    RECORDS ALREADY REFLECTED IN THEM - INSTEAD OF REPROCESSING
+      *    THE WHOLE ROSTER FROM THE TOP.  THE INTERVAL IS SAVED EVERY
+      *    RECORD, NOT JUST EVERY N-TH ONE, SO THAT GRADE-REPORT-FILE
+      *    AND GRADE-EXTRACT-FILE - WHICH ARE WRITTEN UNCONDITIONALLY
+      *    AS EACH RECORD IS PROCESSED - NEVER GET AHEAD OF THE
+      *    CHECKPOINT THAT DETERMINES WHAT A RESTART SKIPS; OTHERWISE
+      *    AN INTERRUPTION BETWEEN CHECKPOINTS WOULD REPROCESS AND
+      *    RE-WRITE DETAIL/EXTRACT ROWS THAT WERE ALREADY ON DISK.
+      *
+      *    ON COMPLETION, ONE RECORD IS APPENDED TO THE BATCH AUDIT
+      *    LOG (BATCHAUD.DAT) GIVING THE JOB START/END DATE AND TIME,
+      *    RECORDS READ AND WRITTEN, THE EXCEPTION COUNT, AND THE
+      *    COMPLETION STATUS FOR THIS RUN (SEE AUDITREC COPYBOOK).
+      *    THE BATCH DRIVER (BATCHDRV) READS THIS LOG BACK AFTER
+      *    RUNNING SAMPLCOB AND STUDENT TO PRODUCE A JOB-LEVEL AUDIT
+      *    REPORT FOR THE WHOLE BATCH WINDOW.
       * *************
       * CALCULATIONS:
       *    TOTAL GRADE FOR EACH STUDENT =
-      *        THE SUM OF THE FOUR EXAMS
+      *        THE SUM OF THAT STUDENT'S EXAM SCORES
       *    AVERAGE GRADE FOR EACH STUDENT =
-      *        THE TOTAL GRADE FOR EACH STUDENT / 4 (NUMBER OF EXAMS)
+      *        THE TOTAL GRADE FOR EACH STUDENT / THE NUMBER OF EXAMS
+      *        FOR THAT STUDENT
       *    TOTAL OF ALL AVERAGES =
       *        THE SUM OF EACH OF THE AVERAGE GRADES
       *    NUMBER OF STUDENTS =
@@ -44,49 +104,151 @@
        FILE-CONTROL.
            SELECT GRADE-FILE
                ASSIGN TO 'GRADES.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS GR-KEY
+               FILE STATUS IS GR-FILE-STATUS.
            SELECT GRADE-REPORT-FILE
                ASSIGN TO PRINTER 'PRGRADES'.
+           SELECT GRADE-EXTRACT-FILE
+               ASSIGN TO 'GRADEXT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'CKPOINT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CK-FILE-STATUS.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO 'BATCHAUD.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AU-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD  GRADE-FILE
-           RECORD CONTAINS 80 CHARACTERS.
+           RECORD CONTAINS 250 CHARACTERS.
 
-       01  GRADE-RECORD.
-           05  GR-NAME                 PIC X(20).
-           05  GR-FIRST-EXAM           PIC S999.
-           05  GR-SECOND-EXAM          PIC S999.
-           05  GR-THIRD-EXAM           PIC S999.
-           05  GR-FOURTH-EXAM          PIC S999.
-           05  FILLER                  PIC X(48).
+           COPY GRADEREC.
 
        FD  GRADE-REPORT-FILE
            RECORD CONTAINS 80 CHARACTERS.
 
        01  REPORT-RECORD               PIC X(80).
 
+       FD  GRADE-EXTRACT-FILE
+           RECORD CONTAINS 200 CHARACTERS.
+
+       01  EXTRACT-RECORD              PIC X(200).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  CHECKPOINT-RECORD.
+           05  CKR-RECORDS-READ        PIC 9(5).
+           05  CKR-NUM-STUDENTS        PIC 9(5).
+           05  CKR-SUM-AVERAGES        PIC 9(5)V9.
+           05  CKR-COUNT-A             PIC 9(3).
+           05  CKR-COUNT-B             PIC 9(3).
+           05  CKR-COUNT-C             PIC 9(3).
+           05  CKR-COUNT-D             PIC 9(3).
+           05  CKR-COUNT-F             PIC 9(3).
+           05  CKR-EXCEPTION-COUNT     PIC 9(3).
+           05  CKR-PREV-SECTION-CODE   PIC X(4).
+           05  CKR-SECTION-NUM-STUDENTS
+                                        PIC 9(5).
+           05  CKR-SECTION-SUM-AVERAGES
+                                        PIC 9(5)V9.
+           05  CKR-FIRST-SECTION-FLAG  PIC X.
+           05  FILLER                  PIC X(30).
+
+       FD  AUDIT-LOG-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
 
        01  FLAGS-N-SWITCHES.
            05  EOF-FLAG                PIC X         VALUE ' '.
                88  NO-MORE-DATA                      VALUE 'N'.
+           05  RECORD-STATUS-FLAG      PIC X         VALUE 'Y'.
+               88  VALID-RECORD                      VALUE 'Y'.
+               88  INVALID-RECORD                    VALUE 'N'.
+           05  RESTART-FLAG            PIC X         VALUE 'N'.
+               88  RESTARTING                        VALUE 'Y'.
+           05  TF-FIRST-SECTION-FLAG   PIC X         VALUE 'Y'.
+               88  FIRST-SECTION                     VALUE 'Y'.
+               88  NOT-FIRST-SECTION                 VALUE 'N'.
+
+       01  GR-FILE-STATUS              PIC X(2)      VALUE '00'.
+
+       01  CK-FILE-STATUS              PIC X(2)      VALUE '00'.
+
+       01  AU-FILE-STATUS              PIC X(2)      VALUE '00'.
+
+       01  AUDIT-FIELDS.
+           05  AU-START-DATE-SAVE      PIC 9(8)      VALUE 0.
+           05  AU-START-TIME-SAVE      PIC 9(8)      VALUE 0.
+
+       01  CHECKPOINT-FIELDS.
+           05  CK-RECORDS-READ         PIC S9(5)     VALUE +0.
+           05  CK-CHECKPOINT-INTERVAL  PIC S9(5)     VALUE +1.
+           05  CK-SKIP-COUNT           PIC S9(5)     VALUE +0.
+           05  CK-TEMP-QUOTIENT        PIC S9(5)     VALUE +0.
+           05  CK-TEMP-REMAINDER       PIC S9(5)     VALUE +0.
 
        01  DETAIL-FIELDS.
            05  DF-AVERAGE              PIC S999V9    VALUE +0.
            05  DF-SUM-GRADES           PIC S9(4)     VALUE +0.
+           05  DF-LETTER-GRADE         PIC X         VALUE SPACE.
+           05  DF-NUM-TESTS            PIC S9(2)     VALUE +0.
+           05  DF-TEST-INDEX           PIC S9(2)     VALUE +0.
+           05  DF-CURRENT-TERM         PIC S9(1)     VALUE +0.
 
        01  TOTAL-FIELDS.
-           05  TF-NUM-STUDENTS         PIC S9(2)     VALUE +0.
+           05  TF-NUM-STUDENTS         PIC S9(5)     VALUE +0.
            05  TF-SUM-AVERAGES         PIC S9(5)V9   VALUE +0.
            05  TF-CLASS-AVERAGE        PIC S999V9    VALUE +0.
+           05  TF-PREV-SECTION-CODE    PIC X(4)      VALUE SPACES.
+           05  TF-SECTION-NUM-STUDENTS PIC S9(5)     VALUE +0.
+           05  TF-SECTION-SUM-AVERAGES PIC S9(5)V9   VALUE +0.
+           05  TF-SECTION-CLASS-AVG    PIC S999V9    VALUE +0.
+
+       01  HISTOGRAM-FIELDS.
+           05  HG-COUNT-A              PIC S9(3)     VALUE +0.
+           05  HG-COUNT-B              PIC S9(3)     VALUE +0.
+           05  HG-COUNT-C              PIC S9(3)     VALUE +0.
+           05  HG-COUNT-D              PIC S9(3)     VALUE +0.
+           05  HG-COUNT-F              PIC S9(3)     VALUE +0.
+
+       01  EXCEPTION-FIELDS.
+           05  XF-EXCEPTION-COUNT      PIC S9(3)     VALUE +0.
+           05  XF-PRIOR-EXCEPTION-COUNT
+                                        PIC S9(3)     VALUE +0.
+           05  XF-MAX-EXCEPTIONS       PIC S9(3)     VALUE +200.
+           05  XF-INDEX                PIC S9(3)     VALUE +0.
+           05  XF-VALID-LOW            PIC S999      VALUE +0.
+           05  XF-VALID-HIGH           PIC S999      VALUE +100.
+
+       01  EXCEPTION-TABLE.
+           05  XE-ENTRY                OCCURS 200 TIMES.
+               10  XE-NAME             PIC X(20).
+               10  XE-TEST-POSITION    PIC 99.
+               10  XE-SCORE            PIC S999.
 
        01  REPORT-FIELDS.
            05  PROPER-SPACING          PIC S9        VALUE +3.
 
        01  CONSTANTS-FIELDS.
-           05  CF-NUM-TESTS            PIC S9        VALUE +4.
+           05  CF-DEFAULT-NUM-TESTS    PIC S9(2)     VALUE +4.
+           05  CF-MAX-NUM-TESTS        PIC S9(2)     VALUE +12.
+           05  CF-DELIMITER            PIC X         VALUE '|'.
+
+       01  EXTRACT-FIELDS.
+           05  EX-POINTER              PIC S9(4)     VALUE +1.
+           05  EX-SCORE-EDIT            PIC ZZ9.
+           05  EX-BLANK-SCORE           PIC X(3)      VALUE SPACES.
+           05  EX-AVERAGE-EDIT          PIC ZZ9.9.
 
       **************        OUTPUT AREA        ********************
 
@@ -100,18 +262,77 @@
            05                          PIC X(7)      VALUE SPACES.
            05                          PIC X(42)     VALUE 'NAME'.
            05                          PIC X(7)      VALUE 'AVERAGE'.
+           05                          PIC X(5)      VALUE SPACES.
+           05                          PIC X(5)      VALUE 'GRADE'.
 
        01  DETAIL-LINE.
            05                          PIC X(5)      VALUE SPACES.
            05  DL-NAME                 PIC X(20).
            05                          PIC X(25)     VALUE SPACES.
            05  DL-AVERAGE              PIC ZZ9.9.
+           05                          PIC X(3)      VALUE SPACES.
+           05  DL-LETTER-GRADE         PIC X.
 
        01  TOTAL-LINE.
            05  FILLER                  PIC X(25)     VALUE SPACES.
            05  FILLER                  PIC X(25)     VALUE
                                         'CLASS AVERAGE'.
            05  TL-CLASS-AVERAGE        PIC ZZ9.9.
+
+       01  SECTION-HEADING-LINE.
+           05                          PIC X(25)     VALUE SPACES.
+           05                          PIC X(9)      VALUE 'SECTION '.
+           05  SHL-SECTION-CODE        PIC X(4).
+
+       01  SECTION-TOTAL-LINE.
+           05  FILLER                  PIC X(25)     VALUE SPACES.
+           05  FILLER                  PIC X(25)     VALUE
+                                        'SECTION AVERAGE'.
+           05  STL-SECTION-AVERAGE     PIC ZZ9.9.
+
+       01  HISTOGRAM-HEADING.
+           05  FILLER                  PIC X(25)     VALUE SPACES.
+           05  FILLER                  PIC X(25)     VALUE
+                                        'GRADE DISTRIBUTION'.
+
+       01  HISTOGRAM-LINE.
+           05                          PIC X(25)     VALUE SPACES.
+           05  HL-LETTER-GRADE         PIC X.
+           05                          PIC X(4)      VALUE SPACES.
+           05  FILLER                  PIC X(5)      VALUE '-  '.
+           05  HL-COUNT                PIC ZZ9.
+
+       01  EXCEPTIONS-HEADING.
+           05                          PIC X(25)     VALUE SPACES.
+           05  FILLER                  PIC X(30)     VALUE
+                                        'EXCEPTIONS - SCORES REJECTED'.
+
+       01  EXCEPTION-LINE.
+           05                          PIC X(5)      VALUE SPACES.
+           05  EL-NAME                 PIC X(20).
+           05                          PIC X(5)      VALUE SPACES.
+           05  FILLER                  PIC X(11)     VALUE
+                                        'EXAM NO.  '.
+           05  EL-TEST-POSITION        PIC Z9.
+           05                          PIC X(4)      VALUE SPACES.
+           05  FILLER                  PIC X(7)      VALUE 'SCORE  '.
+           05  EL-SCORE                PIC ---9.
+
+       01  NO-EXCEPTIONS-LINE.
+           05                          PIC X(25)     VALUE SPACES.
+           05  FILLER                  PIC X(30)     VALUE
+                                        'NONE'.
+
+      *  PRINTED ONLY WHEN A RESTART CARRIED FORWARD EXCEPTIONS THAT
+      *  WERE DETECTED BEFORE THE LAST CHECKPOINT - THE EXCEPTION
+      *  TABLE ITSELF ISN'T PERSISTED, SO THOSE ENTRIES CAN'T BE
+      *  REPRINTED, BUT THE READER STILL NEEDS TO KNOW THEY EXIST.
+       01  EARLIER-EXCEPTIONS-LINE.
+           05                          PIC X(5)      VALUE SPACES.
+           05  EEL-COUNT               PIC ZZ9.
+           05                          PIC X(1)      VALUE SPACES.
+           05  FILLER                  PIC X(58)     VALUE
+               'EXCEPTIONS FROM BEFORE THE LAST RESTART ARE NOT LISTED'.
       /
        PROCEDURE DIVISION.
       *                                Y3I
@@ -123,22 +344,65 @@
            .
        15-HSKPING-ROUTINE.
 
+           ACCEPT AU-START-DATE-SAVE FROM DATE YYYYMMDD
+           ACCEPT AU-START-TIME-SAVE FROM TIME
            OPEN INPUT GRADE-FILE
-               OUTPUT GRADE-REPORT-FILE 
+           IF GR-FILE-STATUS NOT = '00'
+               DISPLAY 'SAMPLCOB - GRADE-FILE OPEN FAILED, STATUS = '
+                   GR-FILE-STATUS
+               PERFORM 49-WRITE-ABEND-AUDIT-ROUTINE
+               GOBACK
+           END-IF
            ACCEPT H1-DATE FROM DATE YYYYMMDD
-           PERFORM 20-HEADER-ROUTINE
+           PERFORM 16-CHECKPOINT-RESTORE-ROUTINE
+           PERFORM 18-OPEN-OUTPUT-FILES-ROUTINE
            .
       *  This is an example of a comment line.  It can be used
       *  throughout your program to add NECESSARY explanation.
 
-       20-HEADER-ROUTINE.
+       16-CHECKPOINT-RESTORE-ROUTINE.
 
-           WRITE REPORT-RECORD FROM HEADING-ONE
-               AFTER ADVANCING PAGE
-           MOVE 3 TO PROPER-SPACING 
-           MOVE HEADING-TWO TO REPORT-RECORD 
-           PERFORM 35-WRITE-A-LINE 
-           MOVE 2 TO PROPER-SPACING 
+           OPEN INPUT CHECKPOINT-FILE
+           IF CK-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+               IF CK-FILE-STATUS = '00' AND CKR-RECORDS-READ > 0
+                   SET RESTARTING TO TRUE
+                   MOVE CKR-RECORDS-READ  TO CK-SKIP-COUNT
+                   MOVE CKR-NUM-STUDENTS  TO TF-NUM-STUDENTS
+                   MOVE CKR-SUM-AVERAGES  TO TF-SUM-AVERAGES
+                   MOVE CKR-COUNT-A       TO HG-COUNT-A
+                   MOVE CKR-COUNT-B       TO HG-COUNT-B
+                   MOVE CKR-COUNT-C       TO HG-COUNT-C
+                   MOVE CKR-COUNT-D       TO HG-COUNT-D
+                   MOVE CKR-PREV-SECTION-CODE
+                                          TO TF-PREV-SECTION-CODE
+                   MOVE CKR-SECTION-NUM-STUDENTS
+                                          TO TF-SECTION-NUM-STUDENTS
+                   MOVE CKR-SECTION-SUM-AVERAGES
+                                          TO TF-SECTION-SUM-AVERAGES
+                   MOVE CKR-FIRST-SECTION-FLAG
+                                          TO TF-FIRST-SECTION-FLAG
+                   MOVE CKR-COUNT-F       TO HG-COUNT-F
+                   MOVE CKR-EXCEPTION-COUNT
+                                          TO XF-PRIOR-EXCEPTION-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+      *  GRADE-REPORT-FILE AND GRADE-EXTRACT-FILE MUST NOT BE OPENED
+      *  UNTIL AFTER 16-CHECKPOINT-RESTORE-ROUTINE HAS DETERMINED
+      *  WHETHER THIS IS A RESTART - OPENING OUTPUT WOULD TRUNCATE THE
+      *  DETAIL AND EXTRACT LINES THE INTERRUPTED RUN ALREADY WROTE
+      *  FOR THE STUDENTS BEING SKIPPED RATHER THAN REPROCESSED BELOW.
+       18-OPEN-OUTPUT-FILES-ROUTINE.
+
+           IF RESTARTING
+               OPEN EXTEND GRADE-REPORT-FILE
+               OPEN EXTEND GRADE-EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT GRADE-REPORT-FILE
+               OPEN OUTPUT GRADE-EXTRACT-FILE
+           END-IF
            .
        25-PROCESS-STUDENT-ROUTINE.
 
@@ -147,45 +411,399 @@
                    AT END
                        MOVE 'N' TO EOF-FLAG
                    NOT AT END
-                       PERFORM 30-STUDENT-AVG-ROUTINE
+                       ADD 1 TO CK-RECORDS-READ
+                       IF RESTARTING
+                          AND CK-RECORDS-READ <= CK-SKIP-COUNT
+                           CONTINUE
+                       ELSE
+                           PERFORM 24-SECTION-BREAK-ROUTINE
+                           PERFORM 30-STUDENT-AVG-ROUTINE
+                           PERFORM 27-SAVE-CHECKPOINT-ROUTINE
+                       END-IF
                END-READ
            END-PERFORM
            .
+       24-SECTION-BREAK-ROUTINE.
+
+           IF FIRST-SECTION
+               MOVE GR-SECTION-CODE TO TF-PREV-SECTION-CODE
+               PERFORM 23-SECTION-HEADING-ROUTINE
+               SET NOT-FIRST-SECTION TO TRUE
+           ELSE
+               IF GR-SECTION-CODE NOT = TF-PREV-SECTION-CODE
+                   PERFORM 44-SECTION-TOTAL-ROUTINE
+                   MOVE GR-SECTION-CODE TO TF-PREV-SECTION-CODE
+                   PERFORM 23-SECTION-HEADING-ROUTINE
+               END-IF
+           END-IF
+           .
+       23-SECTION-HEADING-ROUTINE.
+
+           WRITE REPORT-RECORD FROM HEADING-ONE
+               AFTER ADVANCING PAGE
+           MOVE 3 TO PROPER-SPACING
+           MOVE HEADING-TWO TO REPORT-RECORD
+           PERFORM 35-WRITE-A-LINE
+           MOVE 2 TO PROPER-SPACING
+
+           MOVE GR-SECTION-CODE TO SHL-SECTION-CODE
+           MOVE SECTION-HEADING-LINE TO REPORT-RECORD
+           PERFORM 35-WRITE-A-LINE
+           MOVE 2 TO PROPER-SPACING
+           MOVE 0 TO TF-SECTION-NUM-STUDENTS
+           MOVE 0 TO TF-SECTION-SUM-AVERAGES
+           .
+       27-SAVE-CHECKPOINT-ROUTINE.
+
+           DIVIDE CK-RECORDS-READ BY CK-CHECKPOINT-INTERVAL
+               GIVING CK-TEMP-QUOTIENT
+               REMAINDER CK-TEMP-REMAINDER
+           IF CK-TEMP-REMAINDER = 0
+               MOVE SPACES TO CHECKPOINT-RECORD
+               MOVE CK-RECORDS-READ     TO CKR-RECORDS-READ
+               MOVE TF-NUM-STUDENTS     TO CKR-NUM-STUDENTS
+               MOVE TF-SUM-AVERAGES     TO CKR-SUM-AVERAGES
+               MOVE HG-COUNT-A          TO CKR-COUNT-A
+               MOVE HG-COUNT-B          TO CKR-COUNT-B
+               MOVE HG-COUNT-C          TO CKR-COUNT-C
+               MOVE HG-COUNT-D          TO CKR-COUNT-D
+               MOVE HG-COUNT-F          TO CKR-COUNT-F
+               COMPUTE CKR-EXCEPTION-COUNT =
+                   XF-PRIOR-EXCEPTION-COUNT + XF-EXCEPTION-COUNT
+               MOVE TF-PREV-SECTION-CODE
+                                        TO CKR-PREV-SECTION-CODE
+               MOVE TF-SECTION-NUM-STUDENTS
+                                        TO CKR-SECTION-NUM-STUDENTS
+               MOVE TF-SECTION-SUM-AVERAGES
+                                        TO CKR-SECTION-SUM-AVERAGES
+               MOVE TF-FIRST-SECTION-FLAG
+                                        TO CKR-FIRST-SECTION-FLAG
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
        30-STUDENT-AVG-ROUTINE.
 
            MOVE GR-NAME TO DL-NAME
-           ADD GR-FIRST-EXAM, GR-SECOND-EXAM, GR-THIRD-EXAM,
-               GR-FOURTH-EXAM
-                   GIVING DF-SUM-GRADES 
-           DIVIDE CF-NUM-TESTS INTO DF-SUM-GRADES
-               GIVING DF-AVERAGE ROUNDED 
-           MOVE DF-AVERAGE TO DL-AVERAGE 
+           MOVE GR-NUM-TERMS TO DF-CURRENT-TERM
+           IF DF-CURRENT-TERM NOT NUMERIC OR DF-CURRENT-TERM = 0
+               MOVE 1 TO DF-CURRENT-TERM
+           END-IF
+
+           MOVE GR-TERM-NUM-TESTS (DF-CURRENT-TERM) TO DF-NUM-TESTS
+           IF DF-NUM-TESTS NOT NUMERIC OR DF-NUM-TESTS = 0
+               MOVE CF-DEFAULT-NUM-TESTS TO DF-NUM-TESTS
+           END-IF
+
+      *  GR-TERM-EXAM-SCORE ONLY OCCURS 12 TIMES - A MASTER RECORD
+      *  CARRYING A HIGHER COUNT THAN THAT WOULD SUBSCRIPT PAST THE
+      *  TABLE, SO IT IS CAPPED HERE RATHER THAN TRUSTED AS-IS.
+           IF DF-NUM-TESTS > CF-MAX-NUM-TESTS
+               MOVE CF-MAX-NUM-TESTS TO DF-NUM-TESTS
+           END-IF
+
+           PERFORM 29-VALIDATE-SCORES-ROUTINE
+
+           IF VALID-RECORD
+               PERFORM 31-COMPUTE-AVERAGE-ROUTINE
+           END-IF
+           .
+       29-VALIDATE-SCORES-ROUTINE.
+
+           SET VALID-RECORD TO TRUE
+           PERFORM VARYING DF-TEST-INDEX FROM 1 BY 1
+                   UNTIL DF-TEST-INDEX > DF-NUM-TESTS
+               IF GR-TERM-EXAM-SCORE (DF-CURRENT-TERM, DF-TEST-INDEX)
+                      NOT NUMERIC
+                  OR GR-TERM-EXAM-SCORE (DF-CURRENT-TERM, DF-TEST-INDEX)
+                      < XF-VALID-LOW
+                  OR GR-TERM-EXAM-SCORE (DF-CURRENT-TERM, DF-TEST-INDEX)
+                      > XF-VALID-HIGH
+                   SET INVALID-RECORD TO TRUE
+                   PERFORM 29B-RECORD-EXCEPTION-ROUTINE
+               END-IF
+           END-PERFORM
+           .
+       29B-RECORD-EXCEPTION-ROUTINE.
+
+           IF XF-EXCEPTION-COUNT < XF-MAX-EXCEPTIONS
+               ADD 1 TO XF-EXCEPTION-COUNT
+               MOVE XF-EXCEPTION-COUNT TO XF-INDEX
+               MOVE GR-NAME TO XE-NAME (XF-INDEX)
+               MOVE DF-TEST-INDEX TO XE-TEST-POSITION (XF-INDEX)
+               MOVE GR-TERM-EXAM-SCORE (DF-CURRENT-TERM, DF-TEST-INDEX)
+                   TO XE-SCORE (XF-INDEX)
+           END-IF
+           .
+       31-COMPUTE-AVERAGE-ROUTINE.
+
+           MOVE 0 TO DF-SUM-GRADES
+           PERFORM VARYING DF-TEST-INDEX FROM 1 BY 1
+                   UNTIL DF-TEST-INDEX > DF-NUM-TESTS
+               ADD GR-TERM-EXAM-SCORE (DF-CURRENT-TERM, DF-TEST-INDEX)
+                   TO DF-SUM-GRADES
+           END-PERFORM
+
+           DIVIDE DF-NUM-TESTS INTO DF-SUM-GRADES
+               GIVING DF-AVERAGE ROUNDED
+           MOVE DF-AVERAGE TO DL-AVERAGE
+
+           PERFORM 32-ASSIGN-LETTER-GRADE
+           MOVE DF-LETTER-GRADE TO DL-LETTER-GRADE
 
-           MOVE DETAIL-LINE TO REPORT-RECORD 
-           PERFORM 35-WRITE-A-LINE 
-           MOVE 1 TO PROPER-SPACING 
+           MOVE DETAIL-LINE TO REPORT-RECORD
+           PERFORM 35-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
 
-           ADD 1 TO TF-NUM-STUDENTS 
-           ADD DF-AVERAGE TO TF-SUM-AVERAGES 
+           ADD 1 TO TF-NUM-STUDENTS
+           ADD DF-AVERAGE TO TF-SUM-AVERAGES
+           ADD 1 TO TF-SECTION-NUM-STUDENTS
+           ADD DF-AVERAGE TO TF-SECTION-SUM-AVERAGES
+
+           PERFORM 33-WRITE-EXTRACT-ROUTINE
+           .
+       33-WRITE-EXTRACT-ROUTINE.
+
+           MOVE SPACES TO EXTRACT-RECORD
+           MOVE 1 TO EX-POINTER
+           STRING GR-NAME DELIMITED BY SIZE
+                  CF-DELIMITER DELIMITED BY SIZE
+               INTO EXTRACT-RECORD
+               WITH POINTER EX-POINTER
+           END-STRING
+
+      *  EVERY ROW IS PADDED OUT TO CF-MAX-NUM-TESTS SCORE COLUMNS,
+      *  REGARDLESS OF THIS STUDENT'S OWN DF-NUM-TESTS, SO A
+      *  SPREADSHEET IMPORT SEES THE SAME NUMBER OF COLUMNS ON EVERY
+      *  ROW INSTEAD OF HAVING TO GUESS WHERE DF-AVERAGE LANDS.
+           PERFORM VARYING DF-TEST-INDEX FROM 1 BY 1
+                   UNTIL DF-TEST-INDEX > CF-MAX-NUM-TESTS
+               IF DF-TEST-INDEX <= DF-NUM-TESTS
+                   MOVE GR-TERM-EXAM-SCORE (DF-CURRENT-TERM,
+                       DF-TEST-INDEX) TO EX-SCORE-EDIT
+                   STRING EX-SCORE-EDIT DELIMITED BY SIZE
+                          CF-DELIMITER DELIMITED BY SIZE
+                       INTO EXTRACT-RECORD
+                       WITH POINTER EX-POINTER
+                   END-STRING
+               ELSE
+                   STRING EX-BLANK-SCORE DELIMITED BY SIZE
+                          CF-DELIMITER DELIMITED BY SIZE
+                       INTO EXTRACT-RECORD
+                       WITH POINTER EX-POINTER
+                   END-STRING
+               END-IF
+           END-PERFORM
+
+           MOVE DF-AVERAGE TO EX-AVERAGE-EDIT
+           STRING EX-AVERAGE-EDIT DELIMITED BY SIZE
+               INTO EXTRACT-RECORD
+               WITH POINTER EX-POINTER
+           END-STRING
+
+           WRITE EXTRACT-RECORD
+           .
+       32-ASSIGN-LETTER-GRADE.
+
+           EVALUATE TRUE
+               WHEN DF-AVERAGE >= 90
+                   MOVE 'A' TO DF-LETTER-GRADE
+                   ADD 1 TO HG-COUNT-A
+               WHEN DF-AVERAGE >= 80
+                   MOVE 'B' TO DF-LETTER-GRADE
+                   ADD 1 TO HG-COUNT-B
+               WHEN DF-AVERAGE >= 70
+                   MOVE 'C' TO DF-LETTER-GRADE
+                   ADD 1 TO HG-COUNT-C
+               WHEN DF-AVERAGE >= 60
+                   MOVE 'D' TO DF-LETTER-GRADE
+                   ADD 1 TO HG-COUNT-D
+               WHEN OTHER
+                   MOVE 'F' TO DF-LETTER-GRADE
+                   ADD 1 TO HG-COUNT-F
+           END-EVALUATE
            .
        35-WRITE-A-LINE.
 
            WRITE REPORT-RECORD
                AFTER ADVANCING PROPER-SPACING
            .
+       44-SECTION-TOTAL-ROUTINE.
+
+           IF TF-SECTION-NUM-STUDENTS > 0
+               DIVIDE TF-SECTION-NUM-STUDENTS INTO
+                   TF-SECTION-SUM-AVERAGES
+                   GIVING TF-SECTION-CLASS-AVG ROUNDED
+           ELSE
+               MOVE 0 TO TF-SECTION-CLASS-AVG
+           END-IF
+           MOVE TF-SECTION-CLASS-AVG TO STL-SECTION-AVERAGE
+           MOVE SECTION-TOTAL-LINE TO REPORT-RECORD
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 35-WRITE-A-LINE
+           MOVE 2 TO PROPER-SPACING
+           .
        40-EOF-ROUTINE.
 
+           IF NOT FIRST-SECTION
+               PERFORM 44-SECTION-TOTAL-ROUTINE
+           END-IF
            PERFORM 45-CLASS-AVERAGE-ROUTINE
+           PERFORM 50-HISTOGRAM-ROUTINE
+           PERFORM 55-EXCEPTIONS-ROUTINE
+           PERFORM 42-CLEAR-CHECKPOINT-ROUTINE
+           PERFORM 48-WRITE-AUDIT-ROUTINE
            CLOSE GRADE-FILE
                GRADE-REPORT-FILE
-           STOP RUN
+               GRADE-EXTRACT-FILE
+           GOBACK
+           .
+       48-WRITE-AUDIT-ROUTINE.
+
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE 'SAMPLCOB'          TO AU-PROGRAM-ID
+           MOVE AU-START-DATE-SAVE  TO AU-START-DATE
+           MOVE AU-START-TIME-SAVE  TO AU-START-TIME
+           ACCEPT AU-END-DATE FROM DATE YYYYMMDD
+           ACCEPT AU-END-TIME FROM TIME
+           MOVE CK-RECORDS-READ     TO AU-RECORDS-READ
+           MOVE TF-NUM-STUDENTS     TO AU-RECORDS-WRITTEN
+           COMPUTE AU-EXCEPTION-COUNT =
+               XF-PRIOR-EXCEPTION-COUNT + XF-EXCEPTION-COUNT
+           MOVE 'NORMAL'            TO AU-COMPLETION-STATUS
+
+      *  THE FIRST PROGRAM TO RUN IN A BATCH WINDOW FINDS NO AUDIT
+      *  LOG YET, SO A '35' STATUS ON THE EXTEND OPEN MEANS THE LOG
+      *  MUST BE CREATED BEFORE IT CAN BE APPENDED TO.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AU-FILE-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-LOG-FILE
+           .
+      *  GRADE-FILE FAILED TO OPEN, SO THE RUN NEVER GOT AS FAR AS
+      *  READING OR WRITING A SINGLE RECORD - THIS STILL GETS LOGGED,
+      *  WITH AN ABEND STATUS, SO A MISSING BATCH REPORT CAN BE TRACED
+      *  BACK TO "THE MASTER FILE NEVER OPENED" INSTEAD OF LOOKING LIKE
+      *  THE PROGRAM NEVER RAN AT ALL.
+       49-WRITE-ABEND-AUDIT-ROUTINE.
+
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE 'SAMPLCOB'          TO AU-PROGRAM-ID
+           MOVE AU-START-DATE-SAVE  TO AU-START-DATE
+           MOVE AU-START-TIME-SAVE  TO AU-START-TIME
+           ACCEPT AU-END-DATE FROM DATE YYYYMMDD
+           ACCEPT AU-END-TIME FROM TIME
+           MOVE 0 TO AU-RECORDS-READ
+           MOVE 0 TO AU-RECORDS-WRITTEN
+           MOVE 0 TO AU-EXCEPTION-COUNT
+           MOVE 'ABEND'             TO AU-COMPLETION-STATUS
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AU-FILE-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-LOG-FILE
+           .
+       42-CLEAR-CHECKPOINT-ROUTINE.
+
+      *  THE RUN COMPLETED NORMALLY, SO THE CHECKPOINT IS RESET TO
+      *  ZERO RECORDS READ - A FUTURE RUN WILL START FROM THE TOP OF
+      *  A NEW GRADE-FILE RATHER THAN RESTARTING THIS COMPLETED ONE.
+
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE 0 TO CKR-RECORDS-READ
+           MOVE 0 TO CKR-NUM-STUDENTS
+           MOVE 0 TO CKR-SUM-AVERAGES
+           MOVE 0 TO CKR-COUNT-A
+           MOVE 0 TO CKR-COUNT-B
+           MOVE 0 TO CKR-COUNT-C
+           MOVE 0 TO CKR-COUNT-D
+           MOVE 0 TO CKR-COUNT-F
+           MOVE 0 TO CKR-EXCEPTION-COUNT
+           MOVE SPACES TO CKR-PREV-SECTION-CODE
+           MOVE 0 TO CKR-SECTION-NUM-STUDENTS
+           MOVE 0 TO CKR-SECTION-SUM-AVERAGES
+           MOVE 'Y' TO CKR-FIRST-SECTION-FLAG
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
            .
        45-CLASS-AVERAGE-ROUTINE.
 
-           COMPUTE TF-CLASS-AVERAGE ROUNDED =
-               TF-SUM-AVERAGES / TF-NUM-STUDENTS
+           IF TF-NUM-STUDENTS > 0
+               COMPUTE TF-CLASS-AVERAGE ROUNDED =
+                   TF-SUM-AVERAGES / TF-NUM-STUDENTS
+           ELSE
+               MOVE 0 TO TF-CLASS-AVERAGE
+           END-IF
            MOVE TF-CLASS-AVERAGE TO TL-CLASS-AVERAGE
-           MOVE TOTAL-LINE TO REPORT-RECORD 
-           MOVE 3 TO PROPER-SPACING 
-           PERFORM 35-WRITE-A-LINE 
+           MOVE TOTAL-LINE TO REPORT-RECORD
+           MOVE 3 TO PROPER-SPACING
+           PERFORM 35-WRITE-A-LINE
+           .
+       50-HISTOGRAM-ROUTINE.
+
+           MOVE HISTOGRAM-HEADING TO REPORT-RECORD
+           MOVE 3 TO PROPER-SPACING
+           PERFORM 35-WRITE-A-LINE
+           MOVE 2 TO PROPER-SPACING
+
+           MOVE 'A' TO HL-LETTER-GRADE
+           MOVE HG-COUNT-A TO HL-COUNT
+           MOVE HISTOGRAM-LINE TO REPORT-RECORD
+           PERFORM 35-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+
+           MOVE 'B' TO HL-LETTER-GRADE
+           MOVE HG-COUNT-B TO HL-COUNT
+           MOVE HISTOGRAM-LINE TO REPORT-RECORD
+           PERFORM 35-WRITE-A-LINE
+
+           MOVE 'C' TO HL-LETTER-GRADE
+           MOVE HG-COUNT-C TO HL-COUNT
+           MOVE HISTOGRAM-LINE TO REPORT-RECORD
+           PERFORM 35-WRITE-A-LINE
+
+           MOVE 'D' TO HL-LETTER-GRADE
+           MOVE HG-COUNT-D TO HL-COUNT
+           MOVE HISTOGRAM-LINE TO REPORT-RECORD
+           PERFORM 35-WRITE-A-LINE
+
+           MOVE 'F' TO HL-LETTER-GRADE
+           MOVE HG-COUNT-F TO HL-COUNT
+           MOVE HISTOGRAM-LINE TO REPORT-RECORD
+           PERFORM 35-WRITE-A-LINE
+           .
+       55-EXCEPTIONS-ROUTINE.
+
+           MOVE EXCEPTIONS-HEADING TO REPORT-RECORD
+           MOVE 3 TO PROPER-SPACING
+           PERFORM 35-WRITE-A-LINE
+           MOVE 2 TO PROPER-SPACING
+
+           IF XF-PRIOR-EXCEPTION-COUNT > 0
+               MOVE XF-PRIOR-EXCEPTION-COUNT TO EEL-COUNT
+               MOVE EARLIER-EXCEPTIONS-LINE TO REPORT-RECORD
+               PERFORM 35-WRITE-A-LINE
+               MOVE 1 TO PROPER-SPACING
+           END-IF
+
+           IF XF-EXCEPTION-COUNT = 0
+               MOVE NO-EXCEPTIONS-LINE TO REPORT-RECORD
+               PERFORM 35-WRITE-A-LINE
+           ELSE
+               PERFORM VARYING XF-INDEX FROM 1 BY 1
+                       UNTIL XF-INDEX > XF-EXCEPTION-COUNT
+                   MOVE XE-NAME (XF-INDEX) TO EL-NAME
+                   MOVE XE-TEST-POSITION (XF-INDEX) TO EL-TEST-POSITION
+                   MOVE XE-SCORE (XF-INDEX) TO EL-SCORE
+                   MOVE EXCEPTION-LINE TO REPORT-RECORD
+                   PERFORM 35-WRITE-A-LINE
+                   MOVE 1 TO PROPER-SPACING
+               END-PERFORM
+           END-IF
            .
