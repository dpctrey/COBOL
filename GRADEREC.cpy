@@ -0,0 +1,30 @@
+      ****************************************************************
+      * GRADEREC - GRADE FILE MASTER RECORD LAYOUT
+      *
+      * SHARED BY SAMPLCOB AND GRADMNT SO BOTH PROGRAMS AGREE ON THE
+      * LAYOUT OF THE STUDENT GRADE MASTER FILE.  EACH STUDENT CARRIES
+      * A HISTORY OF UP TO 4 GRADING TERMS (SEE THE OCCURS CLAUSE ON
+      * GR-TERM-ENTRY BELOW, MIRRORED AS MT-MAX-TERMS IN GRADMNT), AND
+      * EACH TERM CARRIES ITS OWN SET OF EXAM SCORES.  GR-NUM-TERMS
+      * TELLS HOW MANY OF THE TERM ENTRIES ARE ACTUALLY PRESENT; THE
+      * MOST RECENT TERM - THE ONE SAMPLCOB REPORTS ON - IS ALWAYS
+      * GR-TERM-ENTRY (GR-NUM-TERMS).
+      *
+      * THE RECORD KEY IS GR-KEY, A GROUP OF GR-SECTION-CODE FOLLOWED
+      * BY GR-STUDENT-ID.  KEYING ON SECTION FIRST MEANS A SEQUENTIAL
+      * READ OF THE MASTER ALREADY VISITS STUDENTS IN SECTION ORDER,
+      * WHICH IS WHAT LETS SAMPLCOB CONTROL-BREAK ON SECTION WITHOUT A
+      * SEPARATE SORT STEP.
+      ****************************************************************
+       01  GRADE-RECORD.
+           05  GR-KEY.
+               10  GR-SECTION-CODE     PIC X(4).
+               10  GR-STUDENT-ID       PIC X(9).
+           05  GR-NAME                 PIC X(20).
+           05  GR-NUM-TERMS            PIC 9(1).
+           05  GR-TERM-ENTRY           OCCURS 1 TO 4 TIMES
+                                        DEPENDING ON GR-NUM-TERMS.
+               10  GR-TERM-CODE        PIC X(6).
+               10  GR-TERM-NUM-TESTS   PIC 9(2).
+               10  GR-TERM-EXAM-SCORE  PIC S999 OCCURS 12 TIMES.
+           05  FILLER                  PIC X(40).
